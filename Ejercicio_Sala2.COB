@@ -8,10 +8,127 @@
        PROGRAM-ID. EJERCICIO_SALA2.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUC-TRANS-FILE ASSIGN TO "SUCTRANS.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-fs-suctrans.
+           SELECT BATCH-INGRESOS-FILE ASSIGN TO "INGRESOS_BATCH.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-fs-batch.
+           SELECT SOCIOS-MASTER ASSIGN TO "SOCIOS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS soc-codigo
+               FILE STATUS IS ws-fs-socios.
+           SELECT SUCURSALES-MASTER ASSIGN TO "SUCURSALES.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-fs-sucmaestro.
+           SELECT EXCEP-LOG-FILE ASSIGN TO "EXCEPCIONES.LOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-fs-excep.
+           SELECT CSV-REPORT-FILE ASSIGN TO "REPORTEANUAL.CSV"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-fs-csv.
+           SELECT RESTART-FILE ASSIGN TO "CHECKPOINT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-fs-restart.
        DATA DIVISION.
        FILE SECTION.
+       FD  SUC-TRANS-FILE.
+       01  reg-suc-trans.
+           03 rst-socio    pic s9(6).
+           03 rst-sucursal pic x(3).
+           03 rst-fecha.
+               05 rst-dia  pic 99.
+               05 rst-mes  pic 99.
+               05 rst-anio pic 99.
+           03 rst-importe  pic s9(7)v99.
+           03 rst-tipo     pic x.
+
+       FD  BATCH-INGRESOS-FILE.
+       01  reg-batch-ingreso.
+           03 bin-socio    pic s9(6).
+           03 bin-sucursal pic x(3).
+           03 bin-fecha.
+               05 bin-dia  pic 99.
+               05 bin-mes  pic 99.
+               05 bin-anio pic 99.
+           03 bin-importe  pic s9(7)v99.
+           03 bin-tipo     pic x.
+
+       FD  SOCIOS-MASTER.
+       01  reg-socio.
+           03 soc-codigo   pic 9(6).
+           03 soc-nombre   pic x(30).
+           03 soc-estado   pic x.
+               88 soc-activo   value "A".
+               88 soc-cerrado  value "C".
+
+       FD  SUCURSALES-MASTER.
+       01  reg-sucursal-mstr.
+           03 sum-cod-sucursal pic xxx.
+           03 sum-nom-sucursal pic x(11).
+
+       FD  EXCEP-LOG-FILE.
+       01  reg-excepcion.
+           03 exc-fecha.
+               05 exc-anio pic 99.
+               05 exc-mes  pic 99.
+               05 exc-dia  pic 99.
+           03 exc-hora pic 9(8).
+           03 filler   pic x value space.
+           03 exc-tipo pic x(10).
+           03 filler   pic x value space.
+           03 exc-valor pic x(20).
+
+       FD  CSV-REPORT-FILE.
+       01  reg-csv pic x(80).
+
+       FD  RESTART-FILE.
+       01  reg-restart.
+           03 rck-anio     pic 99.
+           03 rck-mes      pic 99.
+           03 rck-sucursal pic xxx.
+           03 rck-importe  pic s9(7)v99.
+           03 rck-tipo     pic x.
+
        WORKING-STORAGE SECTION.
       *****************************************************************
+      ************************ ARCHIVOS / I-O *************************
+      *****************************************************************
+       01  ws-fs-suctrans pic xx value spaces.
+       01  ws-fs-batch    pic xx value spaces.
+       01  ws-fs-socios   pic xx value spaces.
+       01  ws-fs-sucmaestro pic xx value spaces.
+       01  ws-fs-excep    pic xx value spaces.
+       01  ws-fs-csv      pic xx value spaces.
+       01  ws-fs-restart  pic xx value spaces.
+       01  ws-pos-restart pic 99.
+       01  ws-cant-checkpoints-aplicados pic 9(5).
+       01  ws-cant-salteados pic 9(5).
+       01  ws-cant-checkpoints-pendientes pic 9(4).
+       01  tab-checkpoints-pendientes.
+           03 checkpoint-pendiente occurs 999 times.
+               05 chkp-anio     pic 99.
+               05 chkp-mes      pic 99.
+               05 chkp-sucursal pic xxx.
+               05 chkp-importe  pic s9(7)v99.
+               05 chkp-tipo     pic x.
+       01  ws-csv-mes     pic x(10).
+       01  ws-csv-importe-ed pic ---9(9),99.
+       01  ws-csv-neto-ed pic ---9(9),99.
+       01  ws-exc-tipo    pic x(10).
+       01  ws-exc-valor   pic x(20).
+       01  ws-exc-importe-ed pic ---9(7),99.
+       01  ws-modo-ingreso pic x value "I".
+           88 ws-batch        value "B".
+           88 ws-interactivo  value "I".
+           88 ws-regenerar    value "R".
+       01  ws-registro-valido pic x value "S".
+           88 registro-valido   value "S".
+           88 registro-invalido value "N".
+      *****************************************************************
       ********************** LINEAS DE IMPRESION **********************
       *****************************************************************
         01 lin-titulo.
@@ -43,6 +160,10 @@
            03 lin-tit-nom-suc pic x(6) value "NOMBRE".
            03 filler pic x(10) value space.
            03 lin-tit-tot-trans pic x(20) value "TOTAL TRANSFERENCIAS".
+           03 filler pic x(3) value space.
+           03 lin-tit-porc pic x(9) value "% PARTIC.".
+           03 filler pic x(3) value space.
+           03 lin-tit-neto pic x(4) value "NETO".
 
        01  lin-datos-suc.
            03  filler pic x(10) value space.
@@ -51,18 +172,27 @@
            03 lin-nom-suc pic x(11).
            03  filler pic x(6) value space.
            03 lin-tot-trans pic zzz.zzz.zz9,99.
+           03  filler pic x(3) value space.
+           03 lin-porc-suc pic zz9,99.
+           03  filler pic x value "%".
+           03  filler pic x(3) value space.
+           03 lin-neto-suc pic -zzz.zzz.zz9,99.
 
        01  lin-tot-mes.
            03 filler pic x(13) value "Total mes de".
            03 lin-nom-mes pic x(10).
            03 filler pic x value ":".
            03 lin-total pic z.zzz.zzz.zz9,99.
+           03 filler pic x(9) value "  Neto: ".
+           03 lin-total-neto pic -z.zzz.zzz.zz9,99.
 
        01  lin-tot-anual pic x(16) value "Totales Anuales:".
 
        01  lin-tot-monto.
            03 filler pic x(28) value "Monto Transferido en total:".
            03 lin-total-monto pic zzz.zzz.zzz.zz9,99.
+           03 filler pic x(9) value "  Neto: ".
+           03 lin-total-monto-neto pic -zzz.zzz.zzz.zz9,99.
 
        01  lin-mes-monto.
            03 filler pic x(32) value "Mes de mayor monto transferido:".
@@ -76,6 +206,28 @@
                05 filler pic xxx value " - ".
                05 lin-max-nom-suc pic x(11).
 
+       01  lin-descartados.
+           03 filler pic x(45) value
+               "Transferencias descartadas (anio distinto):".
+           03 lin-cant-descartados pic zzzz9.
+
+       01  lin-titulo-resumen-suc.
+           03 filler pic x(29) value space.
+           03 filler pic x(29) value "RESUMEN ANUAL POR SUCURSAL".
+
+       01  lin-resumen-suc.
+           03  filler pic x(10) value space.
+           03 lin-res-cod-suc pic x(3).
+           03  filler pic x(11) value space.
+           03 lin-res-nom-suc pic x(11).
+           03  filler pic x(6) value space.
+           03 lin-res-tot pic zzz.zzz.zz9,99.
+           03  filler pic x(3) value space.
+           03 lin-res-porc pic zz9,99.
+           03  filler pic x value "%".
+           03  filler pic x(3) value space.
+           03 lin-res-neto pic -zzz.zzz.zz9,99.
+
       *****************************************************************
       ********************** VARIABLES DE TRABAJO *********************
       *****************************************************************
@@ -83,17 +235,27 @@
            03 anio pic 99.
            03 mes pic 99.
            03 dia pic 99.
+       01  ws-anio-proceso pic 99.
+       01  ws-cant-descartados pic 9(5).
+       01  ws-recalc-mat-total pic 9(12)v99.
+       01  ws-recalc-suc-total pic 9(12)v99.
+       01  ws-diferencia pic s9(12)v99.
+       01  ws-porcentaje pic 999v99.
 
        01  posI pic 99.
        01  posJ pic 99.
        01  acum-importe pic 9(10)v99.
        01  acum-importe-total pic 9(12)v99.
+       01  acum-importe-neto pic s9(10)v99.
+       01  acum-importe-total-neto pic s9(12)v99.
        01  pos-max-mes pic 99.
        01  max-importe-mes pic s9(10)v99.
-       01  pos-max-sucursal pic 9.
+       01  pos-max-sucursal pic 99.
        01  max-importe-sucursal pic s9(10)v99.
-       01  codigo-sucursal pic x(19).
+       01  codigo-sucursal pic x(80).
        01  cont pic 99 value 1.
+       01  ws-max-sucursales pic 99 value 20.
+       01  ws-cant-sucursales pic 99 value 0.
 
        01  meses.
            03 filler pic x(10) value "ENERO".
@@ -112,22 +274,23 @@
            03  vec-mes pic x(10) occurs 12 times.
        01  tabla.
            03 vec-meses-cont occurs 12 times.
-               05 vec-sucursales-cont occurs 5 times.
+               05 vec-sucursales-cont occurs 20 times.
                    07 mat-importe pic 9(9)v99.
        01  tab-tot-suc.
-           03 vec-tot-suc  pic 9(10)v99 occurs 5 times.
+           03 vec-tot-suc  pic 9(10)v99 occurs 20 times.
+       01  tabla-neta.
+           03 vec-meses-cont-neto occurs 12 times.
+               05 vec-sucursales-cont-neto occurs 20 times.
+                   07 mat-importe-neto pic s9(9)v99.
+       01  tab-tot-suc-neto.
+           03 vec-tot-suc-neto pic s9(10)v99 occurs 20 times.
       *****************************************************************
-      ********************** CONSTANTES QUE ME DAN ********************
+      ***************** SUCURSALES (maestro externo) ******************
       *****************************************************************
-       01  sucursales.
-           03 filler pic x(14) value "PalPalermo".
-           03 filler pic x(14) value "RecRecoleta".
-           03 filler pic x(14) value "MicMicrocentro".
-           03 filler pic x(14) value "LinLiniers".
-           03 filler pic x(14) value "MatMataderos".
-       01  vec-sucursal redefines sucursales occurs 5 times.
-           03 cod-sucursal pic xxx.
-           03 nom-sucursal pic x(11).
+       01  tab-sucursal.
+           03 vec-sucursal occurs 20 times.
+               05 cod-sucursal pic xxx.
+               05 nom-sucursal pic x(11).
       *****************************************************************
       ********************** VARIABLES DE INGRESO *********************
       *****************************************************************
@@ -139,19 +302,33 @@
                05 ing-mes  pic 99.
                05 ing-anio pic 99.
            03 ing-importe  pic s9(7)v99.
+           03 ing-tipo     pic x.
+               88 ing-deposito value "D".
+               88 ing-retiro   value "R".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
       *****************************************************************
       ********************* PROGRAMA PRINCIPAL ************************
       *****************************************************************
+           PERFORM 110-SELECCIONO-MODO-INGRESO.
            PERFORM 100-INICIO-GENERAL.
-           PERFORM 200-INGRESO-SOCIO.
-           PERFORM UNTIL ing-socio = 0
-               PERFORM 210-INGRESO-RESTO-DATOS
-               PERFORM 300-PROCESO-DATOS
-               PERFORM 200-INGRESO-SOCIO
-           END-PERFORM.
+           IF ws-batch
+               PERFORM 500-PROCESO-BATCH
+           ELSE
+               IF ws-regenerar
+                   PERFORM 600-REGENERO-DESDE-HISTORIAL
+               ELSE
+                   PERFORM 200-INGRESO-SOCIO
+                   PERFORM UNTIL ing-socio = 0
+                       PERFORM 210-INGRESO-RESTO-DATOS
+                       IF registro-valido
+                           PERFORM 300-PROCESO-DATOS
+                       END-IF
+                       PERFORM 200-INGRESO-SOCIO
+                   END-PERFORM
+               END-IF
+           END-IF.
            PERFORM 400-FIN-GENERAL.
             STOP RUN.
       *****************************************************************
@@ -159,9 +336,69 @@
       *****************************************************************
        100-INICIO-GENERAL.
 
+           PERFORM 105-ABRO-ARCHIVOS.
+           PERFORM 107-LEO-SUCURSALES.
            PERFORM 130-INICIALIZO-MATRIZ-EN-CERO.
            PERFORM 140-INICIALIZO-VECTOR-TOT-SUC.
            PERFORM 150-OBTENGO-FECHA-ACTUAL.
+           IF NOT ws-regenerar
+               PERFORM 160-RECUPERO-CHECKPOINT
+           END-IF.
+           MOVE ZERO TO ws-cant-descartados.
+
+       105-ABRO-ARCHIVOS.
+           IF ws-regenerar
+               OPEN INPUT SUC-TRANS-FILE
+               IF ws-fs-suctrans NOT = "00"
+                   DISPLAY "No se pudo abrir el historial de "
+                       "transferencias: ", ws-fs-suctrans
+               END-IF
+           ELSE
+               OPEN EXTEND SUC-TRANS-FILE
+               IF ws-fs-suctrans = "35"
+                   OPEN OUTPUT SUC-TRANS-FILE
+               END-IF
+           END-IF.
+           OPEN INPUT SOCIOS-MASTER.
+           IF ws-fs-socios NOT = "00"
+               DISPLAY "No se pudo abrir el padron de socios: "
+                   ws-fs-socios
+           END-IF.
+           OPEN EXTEND EXCEP-LOG-FILE.
+           IF ws-fs-excep = "35"
+               OPEN OUTPUT EXCEP-LOG-FILE
+           END-IF.
+
+       107-LEO-SUCURSALES.
+           OPEN INPUT SUCURSALES-MASTER.
+           IF ws-fs-sucmaestro NOT = "00"
+               DISPLAY "No se pudo abrir el maestro de sucursales: "
+                   ws-fs-sucmaestro
+           ELSE
+               PERFORM UNTIL ws-fs-sucmaestro = "10"
+                   READ SUCURSALES-MASTER
+                       AT END MOVE "10" TO ws-fs-sucmaestro
+                       NOT AT END PERFORM 108-AGREGO-SUCURSAL
+                   END-READ
+               END-PERFORM
+               CLOSE SUCURSALES-MASTER
+           END-IF.
+           IF ws-cant-sucursales = 0
+               DISPLAY "Atencion: no hay sucursales cargadas; ",
+                   "todas las transferencias seran rechazadas."
+           END-IF.
+
+       108-AGREGO-SUCURSAL.
+           IF ws-cant-sucursales < ws-max-sucursales
+               ADD 1 TO ws-cant-sucursales
+               MOVE sum-cod-sucursal TO cod-sucursal(ws-cant-sucursales)
+               MOVE sum-nom-sucursal TO nom-sucursal(ws-cant-sucursales)
+           END-IF.
+
+       110-SELECCIONO-MODO-INGRESO.
+           DISPLAY "Modo de ingreso (I = interactivo, B = batch, ",
+               "R = regenerar reporte desde historial):".
+           ACCEPT ws-modo-ingreso.
 
        120-INICIALIZO-VARIABLES.
            MOVE ZERO TO acum-importe-total.
@@ -172,7 +409,8 @@
            PERFORM 125-ARMO-CODIGO-SUCURSAL.
 
        125-ARMO-CODIGO-SUCURSAL.
-           PERFORM VARYING posJ FROM 1 BY 1 UNTIL posJ > 5
+           PERFORM VARYING posJ FROM 1 BY 1
+                   UNTIL posJ > ws-cant-sucursales
                STRING cod-sucursal(posJ) DELIMITED BY SIZE
                    '-' DELIMITED BY SIZE
                    INTO codigo-sucursal WITH POINTER cont
@@ -181,44 +419,170 @@
 
        130-INICIALIZO-MATRIZ-EN-CERO.
            PERFORM VARYING posI FROM 1 BY 1 UNTIL posI > 12
-               AFTER posJ FROM 1 BY 1 UNTIL posJ > 5
+               AFTER posJ FROM 1 BY 1 UNTIL posJ > ws-cant-sucursales
                    MOVE ZERO TO mat-importe(posI,posJ)
+                   MOVE ZERO TO mat-importe-neto(posI,posJ)
            END-PERFORM.
 
        140-INICIALIZO-VECTOR-TOT-SUC.
-           PERFORM VARYING posJ FROM 1 BY 1 UNTIL posJ > 5
+           PERFORM VARYING posJ FROM 1 BY 1
+                   UNTIL posJ > ws-cant-sucursales
                MOVE ZERO TO vec-tot-suc(posJ)
+               MOVE ZERO TO vec-tot-suc-neto(posJ)
            END-PERFORM.
 
        150-OBTENGO-FECHA-ACTUAL.
            ACCEPT fecha FROM DATE.
+           MOVE anio TO ws-anio-proceso.
+           DISPLAY "Anio a procesar (ENTER = ", anio, "):".
+           ACCEPT ws-anio-proceso.
+
+       160-RECUPERO-CHECKPOINT.
+           MOVE ZERO TO ws-cant-checkpoints-aplicados.
+           MOVE ZERO TO ws-cant-checkpoints-pendientes.
+           OPEN INPUT RESTART-FILE.
+           IF ws-fs-restart = "00"
+               PERFORM UNTIL ws-fs-restart = "10"
+                   READ RESTART-FILE
+                       AT END MOVE "10" TO ws-fs-restart
+                       NOT AT END PERFORM 165-APLICO-CHECKPOINT
+                   END-READ
+               END-PERFORM
+               CLOSE RESTART-FILE
+               IF ws-cant-checkpoints-aplicados > 0
+                   DISPLAY "Checkpoint recuperado: ",
+                       ws-cant-checkpoints-aplicados,
+                       " transferencia(s)."
+               END-IF
+           END-IF.
+           OPEN EXTEND RESTART-FILE.
+           IF ws-fs-restart = "35"
+               OPEN OUTPUT RESTART-FILE
+           END-IF.
+
+       165-APLICO-CHECKPOINT.
+           IF rck-anio = ws-anio-proceso
+           PERFORM VARYING ws-pos-restart FROM 1 BY 1
+               UNTIL ws-pos-restart > ws-cant-sucursales
+               OR cod-sucursal(ws-pos-restart) = rck-sucursal
+                   CONTINUE
+           END-PERFORM
+           IF ws-pos-restart <= ws-cant-sucursales
+               ADD rck-importe TO mat-importe(rck-mes,ws-pos-restart)
+               ADD rck-importe TO vec-tot-suc(ws-pos-restart)
+               PERFORM 166-ACUMULO-NETO-CHECKPOINT
+               ADD 1 TO ws-cant-checkpoints-aplicados
+           END-IF
+           ELSE
+               IF ws-cant-checkpoints-pendientes < 999
+                   ADD 1 TO ws-cant-checkpoints-pendientes
+                   MOVE rck-anio
+                       TO chkp-anio(ws-cant-checkpoints-pendientes)
+                   MOVE rck-mes
+                       TO chkp-mes(ws-cant-checkpoints-pendientes)
+                   MOVE rck-sucursal
+                       TO chkp-sucursal(ws-cant-checkpoints-pendientes)
+                   MOVE rck-importe
+                       TO chkp-importe(ws-cant-checkpoints-pendientes)
+                   MOVE rck-tipo
+                       TO chkp-tipo(ws-cant-checkpoints-pendientes)
+               END-IF
+           END-IF.
+
+       166-ACUMULO-NETO-CHECKPOINT.
+           IF rck-tipo = "D"
+               ADD rck-importe
+                   TO mat-importe-neto(rck-mes,ws-pos-restart)
+               ADD rck-importe TO vec-tot-suc-neto(ws-pos-restart)
+           ELSE
+               SUBTRACT rck-importe
+                   FROM mat-importe-neto(rck-mes,ws-pos-restart)
+               SUBTRACT rck-importe
+                   FROM vec-tot-suc-neto(ws-pos-restart)
+           END-IF.
+
+       190-GRABO-EXCEPCION.
+           ACCEPT exc-fecha FROM DATE.
+           ACCEPT exc-hora FROM TIME.
+           MOVE ws-exc-tipo  TO exc-tipo.
+           MOVE ws-exc-valor TO exc-valor.
+           WRITE reg-excepcion.
 
        200-INGRESO-SOCIO.
+           MOVE "S" TO ws-registro-valido.
            PERFORM 205-TRAIGO-CODIGO-SOCIO.
-           PERFORM UNTIL ing-socio >= 0
+           PERFORM UNTIL ing-socio = 0
+                   OR (ing-socio > 0 AND soc-activo)
+                   OR ws-batch
                DISPLAY "Error!!!"
                PERFORM 205-TRAIGO-CODIGO-SOCIO
            END-PERFORM.
+           IF ws-batch
+               IF NOT (ing-socio > 0 AND soc-activo)
+                   MOVE "N" TO ws-registro-valido
+               END-IF
+           ELSE
+               IF ing-socio < 0 OR (ing-socio > 0 AND NOT soc-activo)
+                   MOVE "N" TO ws-registro-valido
+               END-IF
+           END-IF.
 
        205-TRAIGO-CODIGO-SOCIO.
-           DISPLAY "Ingrese codigo del socio".
-           ACCEPT ing-socio.
+           IF ws-batch
+               MOVE bin-socio TO ing-socio
+           ELSE
+               DISPLAY "Ingrese codigo del socio"
+               ACCEPT ing-socio
+           END-IF.
+           PERFORM 206-BUSCO-SOCIO.
+
+       206-BUSCO-SOCIO.
+           IF ing-socio > 0
+               IF ws-fs-socios = "00"
+                   MOVE ing-socio TO soc-codigo
+                   READ SOCIOS-MASTER
+                       INVALID KEY MOVE "C" TO soc-estado
+                   END-READ
+               ELSE
+                   MOVE "C" TO soc-estado
+               END-IF
+           END-IF.
 
        210-INGRESO-RESTO-DATOS.
            PERFORM 230-INGRESO-SUCURSAL.
            PERFORM 240-INGRESO-FECHA.
            PERFORM 250-INGRESO-IMPORTE.
+           PERFORM 260-INGRESO-TIPO.
 
        230-INGRESO-SUCURSAL.
            PERFORM 235-TRAIGO-SUCURSAL.
-           PERFORM UNTIL posJ < 6
+           PERFORM UNTIL posJ <= ws-cant-sucursales
+                   OR ws-batch
+                   OR ws-cant-sucursales = 0
                DISPLAY "Error!!!"
+               PERFORM 236-LOG-ERROR-SUCURSAL
                PERFORM 235-TRAIGO-SUCURSAL
            END-PERFORM.
+           IF posJ > ws-cant-sucursales
+               MOVE "N" TO ws-registro-valido
+               IF ws-batch OR ws-cant-sucursales = 0
+                   PERFORM 236-LOG-ERROR-SUCURSAL
+               END-IF
+           END-IF.
+
+       236-LOG-ERROR-SUCURSAL.
+           MOVE "SUCURSAL" TO ws-exc-tipo.
+           MOVE ing-sucursal TO ws-exc-valor.
+           PERFORM 190-GRABO-EXCEPCION.
 
        235-TRAIGO-SUCURSAL.
-           DISPLAY "Ingrese codigo de sucursal (",codigo-sucursal,")".
-           ACCEPT ing-sucursal.
+           IF ws-batch
+               MOVE bin-sucursal TO ing-sucursal
+           ELSE
+               DISPLAY "Ingrese codigo de sucursal (",codigo-sucursal,
+                   ")"
+               ACCEPT ing-sucursal
+           END-IF.
            PERFORM 350-BUSCAR-POS-VEC-SUC.
 
        240-INGRESO-FECHA.
@@ -226,51 +590,246 @@
            PERFORM 245-VALIDAR-FECHA.
 
        242-TRAIGO-FECHA.
-           DISPLAY "Ingrese fecha (DDMMAA)".
-           ACCEPT ing-fecha.
+           IF ws-batch
+               MOVE bin-fecha TO ing-fecha
+           ELSE
+               DISPLAY "Ingrese fecha (DDMMAA)"
+               ACCEPT ing-fecha
+           END-IF.
 
        245-VALIDAR-FECHA.
-           PERFORM UNTIL ing-dia >0 AND ing-dia < 31
+           PERFORM UNTIL (ing-dia >0 AND ing-dia < 31) OR ws-batch
                PERFORM 246-ERROR-FECHA
            END-PERFORM.
-           PERFORM UNTIL ing-mes > 0 AND ing-mes < 13
+           PERFORM UNTIL (ing-mes > 0 AND ing-mes < 13) OR ws-batch
                PERFORM 246-ERROR-FECHA
            END-PERFORM.
+           IF NOT (ing-dia > 0 AND ing-dia < 31 AND
+                   ing-mes > 0 AND ing-mes < 13)
+               MOVE "N" TO ws-registro-valido
+               IF ws-batch
+                   PERFORM 247-LOG-ERROR-FECHA
+               END-IF
+           END-IF.
 
        246-ERROR-FECHA.
            DISPLAY "Error".
+           PERFORM 247-LOG-ERROR-FECHA.
            PERFORM 242-TRAIGO-FECHA.
 
+       247-LOG-ERROR-FECHA.
+           MOVE "FECHA" TO ws-exc-tipo.
+           MOVE ing-fecha TO ws-exc-valor.
+           PERFORM 190-GRABO-EXCEPCION.
+
        250-INGRESO-IMPORTE.
            PERFORM 255-TRAIGO-IMPORTE.
-           PERFORM UNTIL ing-importe > 0
+           PERFORM UNTIL ing-importe > 0 OR ws-batch
                DISPLAY "Error"
+               PERFORM 256-LOG-ERROR-IMPORTE
                PERFORM 255-TRAIGO-IMPORTE
            END-PERFORM.
+           IF ing-importe NOT > 0
+               MOVE "N" TO ws-registro-valido
+               IF ws-batch
+                   PERFORM 256-LOG-ERROR-IMPORTE
+               END-IF
+           END-IF.
+
+       256-LOG-ERROR-IMPORTE.
+           MOVE ing-importe TO ws-exc-importe-ed.
+           MOVE "IMPORTE" TO ws-exc-tipo.
+           MOVE ws-exc-importe-ed TO ws-exc-valor.
+           PERFORM 190-GRABO-EXCEPCION.
 
        255-TRAIGO-IMPORTE.
-           DISPLAY "Ingrese monto:"
-           ACCEPT ing-importe.
+           IF ws-batch
+               MOVE bin-importe TO ing-importe
+           ELSE
+               DISPLAY "Ingrese monto:"
+               ACCEPT ing-importe
+           END-IF.
+
+       260-INGRESO-TIPO.
+           PERFORM 265-TRAIGO-TIPO.
+           PERFORM UNTIL ing-deposito OR ing-retiro OR ws-batch
+               DISPLAY "Error!!!"
+               PERFORM 266-LOG-ERROR-TIPO
+               PERFORM 265-TRAIGO-TIPO
+           END-PERFORM.
+           IF NOT (ing-deposito OR ing-retiro)
+               MOVE "N" TO ws-registro-valido
+               IF ws-batch
+                   PERFORM 266-LOG-ERROR-TIPO
+               END-IF
+           END-IF.
+
+       266-LOG-ERROR-TIPO.
+           MOVE "TIPO" TO ws-exc-tipo.
+           MOVE ing-tipo TO ws-exc-valor.
+           PERFORM 190-GRABO-EXCEPCION.
+
+       265-TRAIGO-TIPO.
+           IF ws-batch
+               MOVE bin-tipo TO ing-tipo
+           ELSE
+               DISPLAY "Ingrese tipo (D=deposito, R=retiro):"
+               ACCEPT ing-tipo
+           END-IF.
 
        300-PROCESO-DATOS.
-           IF ing-anio IS EQUALS anio THEN
+           PERFORM 320-GRABO-TRANSACCION.
+           IF ing-anio = ws-anio-proceso
                PERFORM 350-BUSCAR-POS-VEC-SUC
                ADD ing-importe TO mat-importe(ing-mes,posJ)
                ADD ing-importe to vec-tot-suc(posJ)
+               PERFORM 325-ACUMULO-NETO
+               PERFORM 330-GRABO-CHECKPOINT
+           ELSE
+               DISPLAY "Atencion: transferencia del anio ", ing-anio,
+                   " descartada (se procesa el anio ", ws-anio-proceso,
+                   ")"
+               ADD 1 TO ws-cant-descartados
            END-IF.
 
+       325-ACUMULO-NETO.
+           IF ing-deposito
+               ADD ing-importe TO mat-importe-neto(ing-mes,posJ)
+               ADD ing-importe TO vec-tot-suc-neto(posJ)
+           ELSE
+               SUBTRACT ing-importe FROM mat-importe-neto(ing-mes,posJ)
+               SUBTRACT ing-importe FROM vec-tot-suc-neto(posJ)
+           END-IF.
+
+       320-GRABO-TRANSACCION.
+           MOVE ing-socio    TO rst-socio.
+           MOVE ing-sucursal TO rst-sucursal.
+           MOVE ing-fecha    TO rst-fecha.
+           MOVE ing-importe  TO rst-importe.
+           MOVE ing-tipo     TO rst-tipo.
+           WRITE reg-suc-trans.
+
+       330-GRABO-CHECKPOINT.
+           MOVE ing-anio     TO rck-anio.
+           MOVE ing-mes      TO rck-mes.
+           MOVE ing-sucursal TO rck-sucursal.
+           MOVE ing-importe  TO rck-importe.
+           MOVE ing-tipo     TO rck-tipo.
+           WRITE reg-restart.
+
        350-BUSCAR-POS-VEC-SUC.
-           PERFORM VARYING posJ FROM 1 BY 1 UNTIL posJ > 5 OR
-                             cod-sucursal(posJ) = ing-sucursal
+           PERFORM VARYING posJ FROM 1 BY 1
+                   UNTIL posJ > ws-cant-sucursales
+                       OR cod-sucursal(posJ) = ing-sucursal
+                   CONTINUE
            END-PERFORM.
 
+       500-PROCESO-BATCH.
+           OPEN INPUT BATCH-INGRESOS-FILE.
+           IF ws-fs-batch NOT = "00"
+               DISPLAY "No se pudo abrir el archivo de ingresos batch: "
+                   ws-fs-batch
+           ELSE
+               PERFORM 505-SALTEO-REGISTROS-PROCESADOS
+               PERFORM 510-LEO-SIGUIENTE-BATCH
+               PERFORM UNTIL ws-fs-batch = "10"
+                   PERFORM 200-INGRESO-SOCIO
+                   IF registro-valido
+                       PERFORM 210-INGRESO-RESTO-DATOS
+                   END-IF
+                   IF registro-valido
+                       PERFORM 300-PROCESO-DATOS
+                   END-IF
+                   PERFORM 510-LEO-SIGUIENTE-BATCH
+               END-PERFORM
+               CLOSE BATCH-INGRESOS-FILE
+           END-IF.
+
+       505-SALTEO-REGISTROS-PROCESADOS.
+           MOVE ws-cant-checkpoints-aplicados TO ws-cant-salteados.
+           PERFORM UNTIL ws-cant-salteados = 0 OR ws-fs-batch = "10"
+               PERFORM 510-LEO-SIGUIENTE-BATCH
+               SUBTRACT 1 FROM ws-cant-salteados
+           END-PERFORM.
+
+       510-LEO-SIGUIENTE-BATCH.
+           READ BATCH-INGRESOS-FILE
+               AT END MOVE "10" TO ws-fs-batch
+               NOT AT END MOVE "00" TO ws-fs-batch
+           END-READ.
+
+       600-REGENERO-DESDE-HISTORIAL.
+           IF ws-fs-suctrans = "00"
+               PERFORM UNTIL ws-fs-suctrans = "10"
+                   READ SUC-TRANS-FILE
+                       AT END MOVE "10" TO ws-fs-suctrans
+                       NOT AT END PERFORM 610-APLICO-HISTORIAL
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+       610-APLICO-HISTORIAL.
+           IF rst-anio = ws-anio-proceso
+               PERFORM VARYING posJ FROM 1 BY 1
+                   UNTIL posJ > ws-cant-sucursales
+                   OR cod-sucursal(posJ) = rst-sucursal
+                       CONTINUE
+               END-PERFORM
+               IF posJ <= ws-cant-sucursales
+                   ADD rst-importe TO mat-importe(rst-mes,posJ)
+                   ADD rst-importe TO vec-tot-suc(posJ)
+                   PERFORM 611-ACUMULO-NETO-HISTORIAL
+               END-IF
+           ELSE
+               DISPLAY "Atencion: transferencia del anio ", rst-anio,
+                   " descartada (se procesa el anio ", ws-anio-proceso,
+                   ")"
+               ADD 1 TO ws-cant-descartados
+           END-IF.
+
+       611-ACUMULO-NETO-HISTORIAL.
+           IF rst-tipo = "D"
+               ADD rst-importe TO mat-importe-neto(rst-mes,posJ)
+               ADD rst-importe TO vec-tot-suc-neto(posJ)
+           ELSE
+               SUBTRACT rst-importe FROM mat-importe-neto(rst-mes,posJ)
+               SUBTRACT rst-importe FROM vec-tot-suc-neto(posJ)
+           END-IF.
+
        400-FIN-GENERAL.
            PERFORM 120-INICIALIZO-VARIABLES.
+           OPEN OUTPUT CSV-REPORT-FILE.
+           STRING "SUCURSAL,NOMBRE,MES,IMPORTE,NETO" DELIMITED BY SIZE
+               INTO reg-csv
+           END-STRING.
+           WRITE reg-csv.
            PERFORM 410-ENCABEZADO.
            PERFORM 450-PROCESO-MES.
            PERFORM 460-PROCESO-SUCURSAL.
            PERFORM 430-ARMO-LINEAS_TOTALES-ANUALES.
            PERFORM 420-MUESTRO-TOTALES-ANUALES.
+           PERFORM 470-RECONCILIO-TOTALES.
+           PERFORM 480-CIERRO-ARCHIVOS.
+
+       480-CIERRO-ARCHIVOS.
+           CLOSE SUC-TRANS-FILE.
+           CLOSE SOCIOS-MASTER.
+           CLOSE EXCEP-LOG-FILE.
+           CLOSE CSV-REPORT-FILE.
+           CLOSE RESTART-FILE.
+           IF NOT ws-regenerar
+               OPEN OUTPUT RESTART-FILE
+               PERFORM VARYING ws-pos-restart FROM 1 BY 1
+                   UNTIL ws-pos-restart > ws-cant-checkpoints-pendientes
+                   MOVE chkp-anio(ws-pos-restart)     TO rck-anio
+                   MOVE chkp-mes(ws-pos-restart)      TO rck-mes
+                   MOVE chkp-sucursal(ws-pos-restart) TO rck-sucursal
+                   MOVE chkp-importe(ws-pos-restart)  TO rck-importe
+                   MOVE chkp-tipo(ws-pos-restart)     TO rck-tipo
+                   WRITE reg-restart
+               END-PERFORM
+               CLOSE RESTART-FILE
+           END-IF.
 
        410-ENCABEZADO.
            PERFORM 430-ARMO-LIN-FECHA.
@@ -292,27 +851,126 @@
        416-MUESTRO-LIN-DATOS-SUC.
            PERFORM 440-ARMO-DATOS-SUC.
            DISPLAY lin-datos-suc.
+           PERFORM 442-GRABO-LIN-CSV.
 
        417-MUESTRO-LIN-TOT-MES.
            PERFORM 439-ARMO-LIN-TOT-MES.
            DISPLAY lin-tot-mes.
+           PERFORM 443-GRABO-LIN-TOT-CSV.
 
        420-MUESTRO-TOTALES-ANUALES.
            DISPLAY lin-tot-anual.
            DISPLAY lin-tot-monto.
            Display lin-mes-monto.
            DISPLAY lin-sucursal.
+           DISPLAY lin-descartados.
+           PERFORM 421-GRABO-CSV-TOTALES-ANUALES.
+
+       421-GRABO-CSV-TOTALES-ANUALES.
+           MOVE acum-importe-total TO ws-csv-importe-ed.
+           INSPECT ws-csv-importe-ed REPLACING ALL "," BY ".".
+           MOVE acum-importe-total-neto TO ws-csv-neto-ed.
+           INSPECT ws-csv-neto-ed REPLACING ALL "," BY ".".
+           STRING "ANU" DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               "TOTAL ANUAL" DELIMITED BY SIZE
+               ",," DELIMITED BY SIZE
+               ws-csv-importe-ed DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               ws-csv-neto-ed DELIMITED BY SIZE
+               INTO reg-csv
+           END-STRING.
+           WRITE reg-csv.
+
+           MOVE vec-mes(pos-max-mes) TO ws-csv-mes.
+           MOVE max-importe-mes TO ws-csv-importe-ed.
+           INSPECT ws-csv-importe-ed REPLACING ALL "," BY ".".
+           STRING "ANU" DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               "MES DE MAYOR MONTO" DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               ws-csv-mes DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               ws-csv-importe-ed DELIMITED BY SIZE
+               INTO reg-csv
+           END-STRING.
+           WRITE reg-csv.
+
+           MOVE max-importe-sucursal TO ws-csv-importe-ed.
+           INSPECT ws-csv-importe-ed REPLACING ALL "," BY ".".
+           STRING cod-sucursal(pos-max-sucursal) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               nom-sucursal(pos-max-sucursal) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               "SUCURSAL DE MAYOR MONTO" DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               ws-csv-importe-ed DELIMITED BY SIZE
+               INTO reg-csv
+           END-STRING.
+           WRITE reg-csv.
+
+           STRING "ANU" DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               "TRANSFERENCIAS DESCARTADAS" DELIMITED BY SIZE
+               ",," DELIMITED BY SIZE
+               ws-cant-descartados DELIMITED BY SIZE
+               INTO reg-csv
+           END-STRING.
+           WRITE reg-csv.
 
        430-ARMO-LINEAS_TOTALES-ANUALES.
            PERFORM 435-ARMO-LIN-TOT-MONTO.
            PERFORM 436-ARMO-LIN-MES-MONTO.
            PERFORM 437-ARMO-LIN-SUCURSAL.
+           PERFORM 441-ARMO-LIN-DESCARTADOS.
+
+       441-ARMO-LIN-DESCARTADOS.
+           MOVE ws-cant-descartados TO lin-cant-descartados.
+
+       442-GRABO-LIN-CSV.
+           MOVE vec-mes(posI) TO ws-csv-mes.
+           MOVE mat-importe(posI,posJ) TO ws-csv-importe-ed.
+           INSPECT ws-csv-importe-ed REPLACING ALL "," BY ".".
+           MOVE mat-importe-neto(posI,posJ) TO ws-csv-neto-ed.
+           INSPECT ws-csv-neto-ed REPLACING ALL "," BY ".".
+           STRING cod-sucursal(posJ) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               nom-sucursal(posJ) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               ws-csv-mes DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               ws-csv-importe-ed DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               ws-csv-neto-ed DELIMITED BY SIZE
+               INTO reg-csv
+           END-STRING.
+           WRITE reg-csv.
+
+       443-GRABO-LIN-TOT-CSV.
+           MOVE vec-mes(posI) TO ws-csv-mes.
+           MOVE acum-importe TO ws-csv-importe-ed.
+           INSPECT ws-csv-importe-ed REPLACING ALL "," BY ".".
+           MOVE acum-importe-neto TO ws-csv-neto-ed.
+           INSPECT ws-csv-neto-ed REPLACING ALL "," BY ".".
+           STRING "TOT" DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               "TOTAL MES" DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               ws-csv-mes DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               ws-csv-importe-ed DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               ws-csv-neto-ed DELIMITED BY SIZE
+               INTO reg-csv
+           END-STRING.
+           WRITE reg-csv.
 
        430-ARMO-LIN-FECHA.
            MOVE anio TO lin-anio.
 
        435-ARMO-LIN-TOT-MONTO.
-           MOVE acum-importe TO lin-total-monto.
+           MOVE acum-importe-total TO lin-total-monto.
+           MOVE acum-importe-total-neto TO lin-total-monto-neto.
 
        436-ARMO-LIN-MES-MONTO.
            MOVE vec-mes(pos-max-mes) TO lin-max-nom-mes.
@@ -327,11 +985,20 @@
        439-ARMO-LIN-TOT-MES.
            MOVE vec-mes(posI) TO lin-nom-mes.
            MOVE acum-importe TO lin-total.
+           MOVE acum-importe-neto TO lin-total-neto.
 
        440-ARMO-DATOS-SUC.
            MOVE cod-sucursal(posJ) TO lin-cod-suc.
            MOVE nom-sucursal(posJ) TO lin-nom-suc.
            MOVE mat-importe(posI,posJ) TO lin-tot-trans.
+           IF acum-importe > 0
+               COMPUTE ws-porcentaje =
+                   mat-importe(posI,posJ) / acum-importe * 100
+           ELSE
+               MOVE ZERO TO ws-porcentaje
+           END-IF.
+           MOVE ws-porcentaje TO lin-porc-suc.
+           MOVE mat-importe-neto(posI,posJ) TO lin-neto-suc.
 
        445-BUSCO-MAXIMO-MES.
            IF acum-importe > max-importe-mes THEN
@@ -339,12 +1006,21 @@
                MOVE posI TO pos-max-mes
            END-IF.
 
+       449-CALCULO-TOTAL-MES.
+           MOVE ZERO TO acum-importe.
+           MOVE ZERO TO acum-importe-neto.
+           PERFORM VARYING posJ FROM 1 BY 1
+                   UNTIL posJ > ws-cant-sucursales
+               ADD mat-importe(posI,posJ) TO acum-importe
+               ADD mat-importe-neto(posI,posJ) TO acum-importe-neto
+           END-PERFORM.
+
        450-PROCESO-MES.
            PERFORM VARYING posI FROM 1 BY 1 UNTIL posI > 12
-               MOVE ZERO TO acum-importe
+               PERFORM 449-CALCULO-TOTAL-MES
                PERFORM 411-MUESTRO-LIN-CABEZERA
-               PERFORM VARYING posJ FROM 1 BY 1 UNTIL posJ > 5
-                   ADD mat-importe(posI,posJ) TO acum-importe
+               PERFORM VARYING posJ FROM 1 BY 1
+                       UNTIL posJ > ws-cant-sucursales
                    PERFORM 416-MUESTRO-LIN-DATOS-SUC
                END-PERFORM
                PERFORM 417-MUESTRO-LIN-TOT-MES
@@ -357,11 +1033,80 @@
                MOVE posJ TO pos-max-sucursal
            END-IF.
 
-       460-PROCESO-SUCURSAL.
-           MOVE ZERO TO acum-importe
-           PERFORM VARYING posJ FROM 1 BY 1 UNTIL posJ > 5
+       459-CALCULO-TOTAL-ANUAL.
+           MOVE ZERO TO acum-importe.
+           MOVE ZERO TO acum-importe-neto.
+           PERFORM VARYING posJ FROM 1 BY 1
+                   UNTIL posJ > ws-cant-sucursales
                ADD vec-tot-suc(posJ) TO acum-importe
+               ADD vec-tot-suc-neto(posJ) TO acum-importe-neto
+           END-PERFORM.
+           MOVE acum-importe TO acum-importe-total.
+           MOVE acum-importe-neto TO acum-importe-total-neto.
+
+       460-PROCESO-SUCURSAL.
+           PERFORM 459-CALCULO-TOTAL-ANUAL.
+           PERFORM 465-MUESTRO-RESUMEN-SUCURSALES.
+           PERFORM VARYING posJ FROM 1 BY 1
+                   UNTIL posJ > ws-cant-sucursales
                PERFORM 455-BUSCO-MAXIMO-SUCURSAL
            END-PERFORM.
 
+       465-MUESTRO-RESUMEN-SUCURSALES.
+           DISPLAY lin-titulo-resumen-suc.
+           PERFORM VARYING posJ FROM 1 BY 1
+                   UNTIL posJ > ws-cant-sucursales
+               PERFORM 466-ARMO-LIN-RESUMEN-SUC
+               DISPLAY lin-resumen-suc
+           END-PERFORM.
+
+       466-ARMO-LIN-RESUMEN-SUC.
+           MOVE cod-sucursal(posJ) TO lin-res-cod-suc.
+           MOVE nom-sucursal(posJ) TO lin-res-nom-suc.
+           MOVE vec-tot-suc(posJ) TO lin-res-tot.
+           MOVE vec-tot-suc-neto(posJ) TO lin-res-neto.
+           IF acum-importe-total > 0
+               COMPUTE ws-porcentaje =
+                   vec-tot-suc(posJ) / acum-importe-total * 100
+           ELSE
+               MOVE ZERO TO ws-porcentaje
+           END-IF.
+           MOVE ws-porcentaje TO lin-res-porc.
+
+       470-RECONCILIO-TOTALES.
+           PERFORM 471-RESUMO-MATRIZ.
+           PERFORM 472-RESUMO-VEC-TOT-SUC.
+           PERFORM 475-COMPARO-TOTALES.
+
+       471-RESUMO-MATRIZ.
+           MOVE ZERO TO ws-recalc-mat-total.
+           PERFORM VARYING posI FROM 1 BY 1 UNTIL posI > 12
+                   AFTER posJ FROM 1 BY 1
+                   UNTIL posJ > ws-cant-sucursales
+               ADD mat-importe(posI,posJ) TO ws-recalc-mat-total
+           END-PERFORM.
+
+       472-RESUMO-VEC-TOT-SUC.
+           MOVE ZERO TO ws-recalc-suc-total.
+           PERFORM VARYING posJ FROM 1 BY 1
+                   UNTIL posJ > ws-cant-sucursales
+               ADD vec-tot-suc(posJ) TO ws-recalc-suc-total
+           END-PERFORM.
+
+       475-COMPARO-TOTALES.
+           IF ws-recalc-mat-total = acum-importe-total
+                   AND ws-recalc-mat-total = ws-recalc-suc-total
+               DISPLAY "Control de totales: OK"
+           ELSE
+               DISPLAY "*** OUT OF BALANCE ***"
+               COMPUTE ws-diferencia =
+                   ws-recalc-mat-total - acum-importe-total
+               DISPLAY "  Matriz mensual vs. total anual: diferencia ",
+                   ws-diferencia
+               COMPUTE ws-diferencia =
+                   ws-recalc-suc-total - ws-recalc-mat-total
+               DISPLAY "  Totales de sucursal vs. matriz mensual: dif ",
+                   ws-diferencia
+           END-IF.
+
        END PROGRAM EJERCICIO_SALA2.
